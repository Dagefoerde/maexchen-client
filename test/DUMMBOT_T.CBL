@@ -1,5 +1,12 @@
            TESTSUITE 'Test MAEXCHENBOT'
 
+      *    CURRENT-GAME is now a GAME-TABLE-ENTRY table indexed by
+      *    TOKEN (OCCURS 1 TO 50 TIMES DEPENDING ON WS-GAME-COUNT) so
+      *    several tables can be tracked in one run. Every TESTCASE
+      *    below exercises a single table, so it is set up once here.
+           SET GAME-IDX TO 1
+           MOVE 1 TO WS-GAME-COUNT
+
            TESTCASE 'Add 1 to current dice value'
                MOVE "3 2" to DICE-VALUE
                PERFORM AddOneToDice
@@ -16,93 +23,134 @@
            EXPECT DICE-VALUE TO BE "4 1"
 
            TESTCASE 'Is rolled greater than announced (both numbers)'
-               MOVE "2 4" TO ANNOUNCED-DICE
-               MOVE "5 3" TO ROLLED-DICE
+               MOVE "2 4" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "5 3" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 1
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 1
 
            TESTCASE 'Is rolled greater than announced (r=pair)'
-               MOVE "2 4" TO ANNOUNCED-DICE
-               MOVE "1 1" TO ROLLED-DICE
+               MOVE "2 4" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "1 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 1
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 1
 
            TESTCASE 'Is announced greater than rolled (both pair)'
-               MOVE "2 2" TO ANNOUNCED-DICE
-               MOVE "1 1" TO ROLLED-DICE
+               MOVE "2 2" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "1 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 0
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 0
 
            TESTCASE 'Is announced greater than rolled (a=pair)'
-               MOVE "2 2" TO ANNOUNCED-DICE
-               MOVE "3 1" TO ROLLED-DICE
+               MOVE "2 2" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "3 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 0
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 0
 
            TESTCASE 'Is announced greater than rolled (a=mia)'
-               MOVE "1 2" TO ANNOUNCED-DICE
-               MOVE "3 1" TO ROLLED-DICE
+               MOVE "1 2" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "3 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 0
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 0
 
            TESTCASE 'Is announced greater than rolled (both mia)'
-               MOVE "1 2" TO ANNOUNCED-DICE
-               MOVE "2 1" TO ROLLED-DICE
+               MOVE "1 2" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "2 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 0
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 0
 
            TESTCASE 'Decide announce rolled higher'
-               MOVE "1 5" TO ANNOUNCED-DICE
-               MOVE "2 6" TO ROLLED-DICE
+               MOVE "1 5" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "2 6" TO ROLLED-DICE(GAME-IDX)
                PERFORM DecideAnnounce
-           EXPECT ROLLED-DICE TO BE "6 2"
+           EXPECT ROLLED-DICE(GAME-IDX) TO BE "6 2"
 
            TESTCASE 'Decide announce rolled lower'
-               MOVE "1 5" TO ANNOUNCED-DICE
-               MOVE "2 3" TO ROLLED-DICE
+               MOVE "1 5" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "2 3" TO ROLLED-DICE(GAME-IDX)
                PERFORM DecideAnnounce
-           EXPECT ROLLED-DICE NOT TO BE "3 2"
+           EXPECT ROLLED-DICE(GAME-IDX) NOT TO BE "3 2"
 
            TESTCASE 'Decide announce rolled lower, compare against an..'
-               MOVE "2 2" TO ANNOUNCED-DICE
-               MOVE "2 3" TO ROLLED-DICE
+               MOVE "2 2" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "2 3" TO ROLLED-DICE(GAME-IDX)
                PERFORM DecideAnnounce
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 1
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 1
 
            TESTCASE 'Decide see in case of 6 pair.'
-               MOVE "6 6" TO ANNOUNCED-DICE
+               MOVE 0 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE "6 6" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 1
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
 
            TESTCASE 'Decide see if anno=last anno +1 and anno > 63.'
-               MOVE "6 4" TO ANNOUNCED-DICE
-               MOVE "6 3" TO LAST-ANNOUNCED-DICE
+               MOVE "6 3" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 1)
+               MOVE "6 4" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 2)
+               MOVE 2 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE "6 4" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 1
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
 
            TESTCASE 'Decide see if anno=last anno +1 and anno < 63.'
-               MOVE "6 3" TO ANNOUNCED-DICE
-               MOVE "6 2" TO LAST-ANNOUNCED-DICE
+               MOVE "6 2" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 1)
+               MOVE "6 3" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 2)
+               MOVE 2 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE "6 3" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 0
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 0
 
            TESTCASE 'Decide see if anno=last anno+1 and anno pair > 63.'
-               MOVE "1 1" TO ANNOUNCED-DICE
-               MOVE "6 5" TO LAST-ANNOUNCED-DICE
+               MOVE "6 5" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 1)
+               MOVE "1 1" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 2)
+               MOVE 2 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE "1 1" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 1
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
 
            TESTCASE 'Decide see if last anno empty and anno > 63.'
-               MOVE "6 5" TO ANNOUNCED-DICE
-               MOVE "   " TO LAST-ANNOUNCED-DICE
+               MOVE "6 5" TO ANNOUNCEMENT-HISTORY(GAME-IDX, 1)
+               MOVE 1 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE "6 5" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 0
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 0
 
            TESTCASE 'Decide see if first die >=7.'
-               MOVE "7 3" TO ANNOUNCED-DICE
+               MOVE "7 3" TO ANNOUNCED-DICE(GAME-IDX)
+               PERFORM DecideSee
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
+
+      *    Opponent-profile rules short-circuit DecideSee before any
+      *    dice are compared at all, so each gets its own TESTCASE
+      *    against a one-row profile table matching GAME-LAST-PLAYER.
+           TESTCASE 'Decide see honours an ALWAYS ROLL profile.'
+               MOVE 1 TO WS-PROFILE-COUNT
+               MOVE "PROFILETESTOPPONENT" TO PROFILE-PLAYER-NAME(1)
+               MOVE "R" TO PROFILE-RULE(1)
+               MOVE "PROFILETESTOPPONENT" TO GAME-LAST-PLAYER(GAME-IDX)
+               MOVE "6 6" TO ANNOUNCED-DICE(GAME-IDX)
+               PERFORM DecideSee
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 0
+
+           TESTCASE 'Decide see honours an ALWAYS SEE profile.'
+               MOVE 1 TO WS-PROFILE-COUNT
+               MOVE "PROFILETESTOPPONENT" TO PROFILE-PLAYER-NAME(1)
+               MOVE "S" TO PROFILE-RULE(1)
+               MOVE "PROFILETESTOPPONENT" TO GAME-LAST-PLAYER(GAME-IDX)
+               MOVE "3 1" TO ANNOUNCED-DICE(GAME-IDX)
                PERFORM DecideSee
-           EXPECT DECISION-SEE TO BE 1
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
+
+           TESTCASE 'Decide see honours a TRUST PASCH profile on Maex.'
+               MOVE 1 TO WS-PROFILE-COUNT
+               MOVE "PROFILETESTOPPONENT" TO PROFILE-PLAYER-NAME(1)
+               MOVE "P" TO PROFILE-RULE(1)
+               MOVE "PROFILETESTOPPONENT" TO GAME-LAST-PLAYER(GAME-IDX)
+               MOVE "2 1" TO ANNOUNCED-DICE(GAME-IDX)
+               PERFORM DecideSee
+           EXPECT DECISION-SEE(GAME-IDX) TO BE 1
+
+           MOVE 0 TO WS-PROFILE-COUNT
+           MOVE SPACES TO GAME-LAST-PLAYER(GAME-IDX)
 
            TESTCASE 'Random Add. Random > 0.5'
                MOVE 0.6 TO Pseudo-Random-Number
@@ -117,25 +165,24 @@
            EXPECT DICE-VALUE TO BE "1 1"
 
            TESTCASE 'Initial Roll'
-               MOVE "0 0" TO ANNOUNCED-DICE
-               MOVE "3 1" TO ROLLED-DICE
+               MOVE "0 0" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "3 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM DecideAnnounce
-           EXPECT ROLLED-DICE TO BE "3 1"
+           EXPECT ROLLED-DICE(GAME-IDX) TO BE "3 1"
 
            TESTCASE 'Compare empty Roll'
-               MOVE "0 0" TO ANNOUNCED-DICE
-               MOVE "3 1" TO ROLLED-DICE
+               MOVE "0 0" TO ANNOUNCED-DICE(GAME-IDX)
+               MOVE "3 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM CompareDice
-           EXPECT DICE-COMPARISON TO BE 1
+           EXPECT DICE-COMPARISON(GAME-IDX) TO BE 1
 
            TESTCASE 'Unsort'
-               MOVE "3 1" TO ROLLED-DICE
+               MOVE "3 1" TO ROLLED-DICE(GAME-IDX)
                PERFORM SwapRolledDice
-           EXPECT ROLLED-DICE TO BE "1 3"
+           EXPECT ROLLED-DICE(GAME-IDX) TO BE "1 3"
 
            TESTCASE 'Unsort'
-               MOVE "6 3" TO ROLLED-DICE
+               MOVE "6 3" TO ROLLED-DICE(GAME-IDX)
                PERFORM SwapRolledDice
-           EXPECT ROLLED-DICE TO BE "3 6"
-
+           EXPECT ROLLED-DICE(GAME-IDX) TO BE "3 6"
 
