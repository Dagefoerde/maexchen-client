@@ -1,18 +1,90 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. MUFFINBO.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-DECISION-LOG-FILE ASSIGN TO "GAMEDLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-LOG-STATUS.
+           SELECT OPPONENT-PROFILE-FILE ASSIGN TO "OPPPROF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-OPPONENT-PROFILE-STATUS.
+           SELECT BOT-PARAMETER-FILE ASSIGN TO "BOTPARM"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-BOT-PARAMETER-STATUS.
+           SELECT EXCEPTION-FILE ASSIGN TO "GAMEEXC"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "GAMECKPT"
+               ORGANIZATION INDEXED
+               ACCESS MODE DYNAMIC
+               RECORD KEY IS CHECKPOINT-TOKEN
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-DECISION-LOG-FILE.
+       01  GAME-DECISION-LOG-RECORD.
+         COPY GAMELOG.
+       FD  OPPONENT-PROFILE-FILE.
+       01  OPPONENT-PROFILE-REC.
+           05 OPP-REC-PLAYER-NAME PIC X(20).
+           05 OPP-REC-RULE        PIC X.
+       FD  BOT-PARAMETER-FILE.
+       01  BOT-PARAMETER-REC.
+           05 PARM-REC-RANDOM-ADD-THRESHOLD PIC 9V99.
+           05 PARM-REC-ALWAYS-SEE-CUTOFF    PIC 9.
+           05 PARM-REC-COMPARISON-DICE.
+             07 PARM-REC-COMPARISON-DICE-1  PIC 9.
+             07 FILLER                      PIC X.
+             07 PARM-REC-COMPARISON-DICE-2  PIC 9.
+       FD  EXCEPTION-FILE.
+       01  EXCEPTION-RECORD.
+           05 EXC-SERVER-MESSAGE PIC X(100).
+           05 FILLER             PIC X VALUE SPACE.
+           05 EXC-TIMESTAMP      PIC X(26).
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CHECKPOINT-TOKEN PIC X(36).
+           05 CHECKPOINT-LAST-PLAYER PIC X(20).
+           05 CHECKPOINT-ANNOUNCED-DICE.
+             07 CHECKPOINT-ANNOUNCED-DICE-1 PIC 9.
+             07 FILLER                      PIC X.
+             07 CHECKPOINT-ANNOUNCED-DICE-2 PIC 9.
+           05 CHECKPOINT-LAST-ANNOUNCED-DICE.
+             07 CHECKPOINT-LAST-ANN-DICE-1  PIC 9.
+             07 FILLER                      PIC X.
+             07 CHECKPOINT-LAST-ANN-DICE-2  PIC 9.
+           05 CHECKPOINT-ANNOUNCEMENT-COUNT PIC 9(2).
+           05 CHECKPOINT-ANNOUNCEMENT-HISTORY OCCURS 21 TIMES
+                   INDEXED BY CKPT-ANN-IDX.
+             07 CHECKPOINT-ANN-HIST-DICE-1 PIC 9.
+             07 FILLER                     PIC X.
+             07 CHECKPOINT-ANN-HIST-DICE-2 PIC 9.
        WORKING-STORAGE SECTION.
-       01 CURRENT-GAME.
-          05 LAST-PLAYER PIC X(20).
-          05 ANNOUNCED-DICE.
-            07 DICE-1 PIC 9.
-            07 FILLER PIC X.
-            07 DICE-2 PIC 9.
-          05   LAST-ANNOUNCED-DICE.
-            07 DICE-1 PIC 9.
-            07 FILLER PIC X.
-            07 DICE-2 PIC 9.
+       01 WS-FILE-STATUSES.
+          05 WS-DECISION-LOG-STATUS PIC XX.
+            88 DECISION-LOG-OK VALUE "00".
+          05 WS-OPPONENT-PROFILE-STATUS PIC XX.
+            88 OPPONENT-PROFILE-OK VALUE "00".
+            88 OPPONENT-PROFILE-EOF VALUE "10".
+          05 WS-BOT-PARAMETER-STATUS PIC XX.
+            88 BOT-PARAMETER-OK VALUE "00".
+          05 WS-CHECKPOINT-STATUS PIC XX.
+            88 CHECKPOINT-OK VALUE "00".
+            88 CHECKPOINT-NOT-FOUND VALUE "23".
+          05 WS-EXCEPTION-STATUS PIC XX.
+            88 EXCEPTION-LOG-OK VALUE "00".
+       01 BOT-TUNING-PARAMETERS.
+         COPY BOTPARM.
+       01 WS-RUN-CONTROL.
+          05 WS-INITIALIZED PIC X VALUE "N".
+            88 RUN-INITIALIZED VALUE "Y".
+       01 WS-PROFILE-COUNT PIC 9(4) VALUE 0.
+       01 OPPONENT-PROFILES.
+         COPY OPPPROF.
+       01 WS-GAME-COUNT PIC 9(4) VALUE 0.
+       01 CURRENT-GAMES.
+         COPY GAMETBL.
        01 CURRENT-TURN.
           05 COMMAND PIC X(32).
              88 ROUND-STARTING VALUE "ROUND STARTING".
@@ -20,7 +92,14 @@
              88 ROLLED VALUE "ROLLED".
              88 ANNOUNCED VALUE "ANNOUNCED".
           05 TOKEN   PIC X(36).
-          05 ROLLED-DICE.
+       01  INBOUND-ANNOUNCEMENT.
+          05 IN-ANNOUNCED-PLAYER PIC X(20).
+          05 IN-ANNOUNCED-DICE.
+            07 DICE-1 PIC 9.
+            07 FILLER PIC X.
+            07 DICE-2 PIC 9.
+       01  INBOUND-ROLL.
+          05 IN-ROLLED-DICE.
             07 DICE-1 PIC 9.
             07 FILLER PIC X.
             07 DICE-2 PIC 9.
@@ -30,10 +109,8 @@
             07 FILLER PIC X.
             07 DICE-2 PIC 9.
          05 ONE-DIE PIC 9.
-         05 DICE-COMPARISON PIC 9.
-           88 ROLLED-GREATER VALUE 1.
-         05 DECISION-SEE PIC 9.
-           88 WANT-TO-SEE VALUE 1.
+         05 STEADY-CLIMB-FLAG PIC 9.
+           88 STEADY-CLIMB VALUE 1.
          05 Pseudo-Random-Number USAGE COMP-2.
        LINKAGE SECTION.
        01 BOT-PARAMETERS.
@@ -41,29 +118,100 @@
 
        PROCEDURE DIVISION USING BOT-PARAMETERS.
 
-           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE(1:16))
-               TO Pseudo-Random-Number
+           IF NOT RUN-INITIALIZED
+               PERFORM INITIALIZE-RUN
+           END-IF
 
            PERFORM PARSE-SERVER-MESSAGE
            INITIALIZE MESSAGE-TO-SERVER
+      *    A malformed/unrecognized message (WHEN OTHER below) must
+      *    never allocate a table entry - GAME-TABLE-ENTRY is bounded
+      *    (OCCURS 1 TO 50 TIMES) and garbage tokens would permanently
+      *    occupy slots needed by real tables.
+           IF ROUND-STARTING OR YOUR-TURN OR ROLLED OR ANNOUNCED
+               PERFORM FIND-OR-ADD-GAME-ENTRY
+           END-IF
+           IF YOUR-TURN OR ROLLED OR ANNOUNCED
+               PERFORM READ-CHECKPOINT
+           END-IF
            EVALUATE TRUE
            WHEN ROUND-STARTING
               PERFORM HANDLE-ROUND-STARTING
            WHEN ANNOUNCED
               PERFORM HANDLE-ANNOUNCED
+              PERFORM LOG-DECISION
            WHEN YOUR-TURN
               PERFORM HANDLE-YOUR-TURN
+              PERFORM LOG-DECISION
            WHEN ROLLED
               PERFORM HANDLE-ROLLED
+              PERFORM LOG-DECISION
            WHEN OTHER
-      *        CONTINUE
-               DISPLAY "Unknown command: " SERVER-MESSAGE
+               PERFORM LOG-EXCEPTION
            END-EVALUATE
            GOBACK
           .
+       INITIALIZE-RUN SECTION.
+           MOVE FUNCTION RANDOM(FUNCTION CURRENT-DATE(1:16))
+               TO Pseudo-Random-Number
+           PERFORM LOAD-OPPONENT-PROFILES
+           PERFORM LOAD-BOT-PARAMETERS
+           SET RUN-INITIALIZED TO TRUE
+           EXIT.
+
+       LOAD-BOT-PARAMETERS SECTION.
+      *    BOT-TUNING-PARAMETERS already carries its built-in defaults;
+      *    a present BOT-PARAMETER-FILE record overrides them.
+           OPEN INPUT BOT-PARAMETER-FILE
+           IF BOT-PARAMETER-OK
+               READ BOT-PARAMETER-FILE
+                   NOT AT END
+                       MOVE PARM-REC-RANDOM-ADD-THRESHOLD TO
+                           PARM-RANDOM-ADD-THRESHOLD
+                       MOVE PARM-REC-ALWAYS-SEE-CUTOFF TO
+                           PARM-ALWAYS-SEE-CUTOFF
+                       MOVE PARM-REC-COMPARISON-DICE TO
+                           PARM-COMPARISON-DICE
+               END-READ
+               CLOSE BOT-PARAMETER-FILE
+           END-IF
+           EXIT.
+
+       LOAD-OPPONENT-PROFILES SECTION.
+           OPEN INPUT OPPONENT-PROFILE-FILE
+           IF OPPONENT-PROFILE-OK
+               PERFORM UNTIL OPPONENT-PROFILE-EOF
+                   READ OPPONENT-PROFILE-FILE
+                       AT END
+                           SET OPPONENT-PROFILE-EOF TO TRUE
+                       NOT AT END
+                           ADD 1 TO WS-PROFILE-COUNT
+                           MOVE OPP-REC-PLAYER-NAME TO
+                               PROFILE-PLAYER-NAME(WS-PROFILE-COUNT)
+                           MOVE OPP-REC-RULE TO
+                               PROFILE-RULE(WS-PROFILE-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE OPPONENT-PROFILE-FILE
+           END-IF
+           EXIT.
+
+       FIND-OR-ADD-GAME-ENTRY SECTION.
+           SET GAME-IDX TO 1
+           SEARCH GAME-TABLE-ENTRY
+               AT END
+                   ADD 1 TO WS-GAME-COUNT
+                   SET GAME-IDX TO WS-GAME-COUNT
+                   INITIALIZE GAME-TABLE-ENTRY(GAME-IDX)
+                   MOVE TOKEN TO GAME-TOKEN(GAME-IDX)
+               WHEN GAME-TOKEN(GAME-IDX) = TOKEN
+                   CONTINUE
+           END-SEARCH
+           EXIT.
+
        HANDLE-YOUR-TURN SECTION.
            PERFORM DecideSee
-           IF WANT-TO-SEE THEN
+           IF WANT-TO-SEE(GAME-IDX) THEN
              STRING "SEE;" DELIMITED BY SIZE
                     TOKEN  DELIMITED BY SIZE
              INTO MESSAGE-TO-SERVER
@@ -75,47 +223,145 @@
            EXIT.
 
        HANDLE-ROLLED SECTION.
-          PERFORM PARSE-SERVER-MESSAGE-ROLLED
+          MOVE IN-ROLLED-DICE TO ROLLED-DICE(GAME-IDX)
           PERFORM DecideAnnounce
       *   PERFORM SwapRolledDice
           STRING "ANNOUNCE;" DELIMITED BY SIZE
-                 ROLLED-DICE       DELIMITED BY SIZE
+                 ROLLED-DICE(GAME-IDX) DELIMITED BY SIZE
                  ";"         DELIMITED BY SIZE
                   TOKEN  DELIMITED BY SIZE
            INTO  MESSAGE-TO-SERVER
+          PERFORM WRITE-CHECKPOINT
           EXIT.
 
        HANDLE-ROUND-STARTING SECTION.
-          INITIALIZE LAST-ANNOUNCED-DICE
-          INITIALIZE ANNOUNCED-DICE
+          INITIALIZE LAST-ANNOUNCED-DICE(GAME-IDX)
+          INITIALIZE ANNOUNCED-DICE(GAME-IDX)
+          MOVE 0 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+          INITIALIZE GAME-LAST-PLAYER(GAME-IDX)
+          PERFORM WRITE-CHECKPOINT
           STRING "JOIN;" DELIMITED BY SIZE
                   TOKEN  DELIMITED BY SIZE
            INTO  MESSAGE-TO-SERVER
           EXIT.
 
        HANDLE-ANNOUNCED SECTION.
-          MOVE ANNOUNCED-DICE TO LAST-ANNOUNCED-DICE
-          UNSTRING SERVER-MESSAGE DELIMITED BY ';'
-              INTO COMMAND
-                   LAST-PLAYER
-                   ANNOUNCED-DICE
+          MOVE ANNOUNCED-DICE(GAME-IDX) TO LAST-ANNOUNCED-DICE(GAME-IDX)
+          MOVE IN-ANNOUNCED-PLAYER TO GAME-LAST-PLAYER(GAME-IDX)
+          MOVE IN-ANNOUNCED-DICE TO ANNOUNCED-DICE(GAME-IDX)
+          PERFORM APPEND-ANNOUNCEMENT-HISTORY
+          PERFORM WRITE-CHECKPOINT
           EXIT.
 
        PARSE-SERVER-MESSAGE SECTION.
+           MOVE SPACES TO TOKEN
+           UNSTRING SERVER-MESSAGE DELIMITED BY ';' INTO COMMAND
+           EVALUATE TRUE
+               WHEN ROLLED
+                   PERFORM PARSE-SERVER-MESSAGE-ROLLED
+               WHEN ANNOUNCED
+                   PERFORM PARSE-SERVER-MESSAGE-ANNOUNCED
+               WHEN OTHER
+                   UNSTRING SERVER-MESSAGE
+                    DELIMITED BY ';'
+                    INTO COMMAND
+                         TOKEN
+           END-EVALUATE
+           EXIT.
+
+       PARSE-SERVER-MESSAGE-ROLLED SECTION.
            UNSTRING SERVER-MESSAGE
             DELIMITED BY ';'
             INTO COMMAND
+                 IN-ROLLED-DICE
                  TOKEN
            EXIT.
 
-       PARSE-SERVER-MESSAGE-ROLLED SECTION.
+       PARSE-SERVER-MESSAGE-ANNOUNCED SECTION.
            UNSTRING SERVER-MESSAGE
             DELIMITED BY ';'
             INTO COMMAND
-                 ROLLED-DICE
+                 IN-ANNOUNCED-PLAYER
+                 IN-ANNOUNCED-DICE
                  TOKEN
            EXIT.
 
+       APPEND-ANNOUNCEMENT-HISTORY SECTION.
+           IF GAME-ANNOUNCEMENT-COUNT(GAME-IDX) < 21
+               ADD 1 TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               SET ANN-IDX TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               MOVE ANNOUNCED-DICE(GAME-IDX)
+                   TO ANNOUNCEMENT-HISTORY(GAME-IDX, ANN-IDX)
+           END-IF
+           EXIT.
+
+       LOG-EXCEPTION SECTION.
+           INITIALIZE EXCEPTION-RECORD
+           MOVE SERVER-MESSAGE TO EXC-SERVER-MESSAGE
+           MOVE FUNCTION CURRENT-DATE TO EXC-TIMESTAMP
+
+           OPEN EXTEND EXCEPTION-FILE
+           IF NOT EXCEPTION-LOG-OK
+               OPEN OUTPUT EXCEPTION-FILE
+           END-IF
+           WRITE EXCEPTION-RECORD
+           CLOSE EXCEPTION-FILE
+           EXIT.
+
+       OPEN-CHECKPOINT-FILE SECTION.
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+           EXIT.
+
+       READ-CHECKPOINT SECTION.
+           PERFORM OPEN-CHECKPOINT-FILE
+           MOVE TOKEN TO CHECKPOINT-TOKEN
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   MOVE CHECKPOINT-LAST-PLAYER
+                       TO GAME-LAST-PLAYER(GAME-IDX)
+                   MOVE CHECKPOINT-ANNOUNCED-DICE
+                       TO ANNOUNCED-DICE(GAME-IDX)
+                   MOVE CHECKPOINT-LAST-ANNOUNCED-DICE
+                       TO LAST-ANNOUNCED-DICE(GAME-IDX)
+                   MOVE CHECKPOINT-ANNOUNCEMENT-COUNT
+                       TO GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+                   PERFORM VARYING ANN-IDX FROM 1 BY 1
+                       UNTIL ANN-IDX > 21
+                       MOVE CHECKPOINT-ANNOUNCEMENT-HISTORY(ANN-IDX)
+                           TO ANNOUNCEMENT-HISTORY(GAME-IDX, ANN-IDX)
+                   END-PERFORM
+           END-READ
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
+       WRITE-CHECKPOINT SECTION.
+           PERFORM OPEN-CHECKPOINT-FILE
+           MOVE TOKEN TO CHECKPOINT-TOKEN
+           MOVE GAME-LAST-PLAYER(GAME-IDX) TO CHECKPOINT-LAST-PLAYER
+           MOVE ANNOUNCED-DICE(GAME-IDX) TO CHECKPOINT-ANNOUNCED-DICE
+           MOVE LAST-ANNOUNCED-DICE(GAME-IDX)
+               TO CHECKPOINT-LAST-ANNOUNCED-DICE
+           MOVE GAME-ANNOUNCEMENT-COUNT(GAME-IDX)
+               TO CHECKPOINT-ANNOUNCEMENT-COUNT
+           PERFORM VARYING ANN-IDX FROM 1 BY 1
+               UNTIL ANN-IDX > 21
+               MOVE ANNOUNCEMENT-HISTORY(GAME-IDX, ANN-IDX)
+                   TO CHECKPOINT-ANNOUNCEMENT-HISTORY(ANN-IDX)
+           END-PERFORM
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE
+           CLOSE CHECKPOINT-FILE
+           EXIT.
+
        AddOneToDice SECTION.
            IF DICE-1 IN DICE-VALUE = DICE-2 IN DICE-VALUE
       *      Pasch
@@ -150,47 +396,54 @@
            EXIT.
 
        CompareDice SECTION.
-           IF DICE-1 IN ANNOUNCED-DICE = 0
-               AND DICE-2 IN ANNOUNCED-DICE = 0
-               SET ROLLED-GREATER TO TRUE
+           IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) = 0
+               AND DICE-2 IN ANNOUNCED-DICE(GAME-IDX) = 0
+               SET ROLLED-GREATER(GAME-IDX) TO TRUE
                EXIT SECTION
            END-IF
 
-           MOVE ANNOUNCED-DICE TO DICE-VALUE
+           MOVE ANNOUNCED-DICE(GAME-IDX) TO DICE-VALUE
            PERFORM SortDice
-           MOVE DICE-VALUE TO ANNOUNCED-DICE
-           MOVE ROLLED-DICE TO DICE-VALUE
+           MOVE DICE-VALUE TO ANNOUNCED-DICE(GAME-IDX)
+           MOVE ROLLED-DICE(GAME-IDX) TO DICE-VALUE
            PERFORM SortDice
-           MOVE DICE-VALUE TO ROLLED-DICE
+           MOVE DICE-VALUE TO ROLLED-DICE(GAME-IDX)
 
-           INITIALIZE DICE-COMPARISON
+           INITIALIZE DICE-COMPARISON(GAME-IDX)
 
-           IF DICE-1 IN ANNOUNCED-DICE = 2 AND 
-                                            DICE-2 IN ANNOUNCED-DICE = 1
+           IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) = 2 AND
+                                 DICE-2 IN ANNOUNCED-DICE(GAME-IDX) = 1
              EXIT SECTION
            END-IF
 
-           IF DICE-1 IN ROLLED-DICE = 2 AND DICE-2 IN ROLLED-DICE = 1
-               SET ROLLED-GREATER TO TRUE
-               
+           IF DICE-1 IN ROLLED-DICE(GAME-IDX) = 2 AND
+                                 DICE-2 IN ROLLED-DICE(GAME-IDX) = 1
+               SET ROLLED-GREATER(GAME-IDX) TO TRUE
+
            ELSE
-             IF DICE-1 IN ROLLED-DICE = DICE-2 IN ROLLED-DICE
-                AND DICE-1 IN ANNOUNCED-DICE NOT = DICE-2 IN
-                                                          ANNOUNCED-DICE
-               SET ROLLED-GREATER TO TRUE
-             ELSE 
-               IF DICE-1 IN ROLLED-DICE = DICE-2 IN ROLLED-DICE
-                  AND DICE-1 IN ANNOUNCED-DICE < DICE-1 IN ROLLED-DICE
-                 SET ROLLED-GREATER TO TRUE
+             IF DICE-1 IN ROLLED-DICE(GAME-IDX) =
+                                 DICE-2 IN ROLLED-DICE(GAME-IDX)
+                AND DICE-1 IN ANNOUNCED-DICE(GAME-IDX) NOT =
+                                     DICE-2 IN ANNOUNCED-DICE(GAME-IDX)
+               SET ROLLED-GREATER(GAME-IDX) TO TRUE
+             ELSE
+               IF DICE-1 IN ROLLED-DICE(GAME-IDX) =
+                                 DICE-2 IN ROLLED-DICE(GAME-IDX)
+                  AND DICE-1 IN ANNOUNCED-DICE(GAME-IDX) <
+                                     DICE-1 IN ROLLED-DICE(GAME-IDX)
+                 SET ROLLED-GREATER(GAME-IDX) TO TRUE
                ELSE
-                 IF DICE-1 IN ANNOUNCED-DICE NOT = DICE-2
-                                                       IN ANNOUNCED-DICE
-                   IF DICE-1 IN ANNOUNCED-DICE < DICE-1 IN ROLLED-DICE
-                     SET ROLLED-GREATER TO TRUE
+                 IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) NOT =
+                                     DICE-2 IN ANNOUNCED-DICE(GAME-IDX)
+                   IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) <
+                                     DICE-1 IN ROLLED-DICE(GAME-IDX)
+                     SET ROLLED-GREATER(GAME-IDX) TO TRUE
                    ELSE
-                     IF DICE-1 IN ANNOUNCED-DICE = DICE-1 IN ROLLED-DICE
-                    AND DICE-2 IN ANNOUNCED-DICE < DICE-2 IN ROLLED-DICE
-                     SET ROLLED-GREATER TO TRUE          
+                     IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) =
+                                     DICE-1 IN ROLLED-DICE(GAME-IDX)
+                    AND DICE-2 IN ANNOUNCED-DICE(GAME-IDX) <
+                                     DICE-2 IN ROLLED-DICE(GAME-IDX)
+                     SET ROLLED-GREATER(GAME-IDX) TO TRUE
                      END-IF
                    END-IF
                  END-IF
@@ -201,81 +454,140 @@
 
        DecideAnnounce SECTION.
 
-           IF DICE-1 IN ANNOUNCED-DICE = 0
-               AND DICE-2 IN ANNOUNCED-DICE = 0
+           IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) = 0
+               AND DICE-2 IN ANNOUNCED-DICE(GAME-IDX) = 0
                DISPLAY "XXXXXXXXXXXXXXXXXXXXX Start of round XXXXXXXXXX"
                EXIT SECTION
            END-IF
 
            PERFORM CompareDice
-           IF NOT ROLLED-GREATER
-             MOVE ANNOUNCED-DICE TO DICE-VALUE
+           IF NOT ROLLED-GREATER(GAME-IDX)
+             MOVE ANNOUNCED-DICE(GAME-IDX) TO DICE-VALUE
              PERFORM AddOneToDice
-             IF DICE-1 IN DICE-VALUE NOT = 6 AND 
-                 DICE-2 IN DICE-VALUE NOT = 6 
+             IF DICE-1 IN DICE-VALUE NOT = 6 AND
+                 DICE-2 IN DICE-VALUE NOT = 6
                MOVE FUNCTION RANDOM
                  TO Pseudo-Random-Number
                PERFORM RandomAdd
              END-IF
-             MOVE DICE-VALUE TO ROLLED-DICE
+             MOVE DICE-VALUE TO ROLLED-DICE(GAME-IDX)
            END-IF
            EXIT.
 
        RandomAdd SECTION.
-             IF Pseudo-Random-Number > 0.3 THEN
+             IF Pseudo-Random-Number > PARM-RANDOM-ADD-THRESHOLD THEN
                PERFORM AddOneToDice
              END-IF
            EXIT.
 
        DecideSee SECTION.
-           INITIALIZE DECISION-SEE
+           INITIALIZE DECISION-SEE(GAME-IDX)
 
-           IF LAST-PLAYER EQUAL "JANLUKAS"
-               EXIT SECTION
+           IF WS-PROFILE-COUNT > 0
+               SET OPP-IDX TO 1
+               SEARCH OPPONENT-PROFILE-ENTRY
+                   AT END
+                       CONTINUE
+                   WHEN PROFILE-PLAYER-NAME(OPP-IDX) =
+                                       GAME-LAST-PLAYER(GAME-IDX)
+                       EVALUATE TRUE
+                       WHEN PROFILE-ALWAYS-ROLL(OPP-IDX)
+                           EXIT SECTION
+                       WHEN PROFILE-ALWAYS-SEE(OPP-IDX)
+                           SET WANT-TO-SEE(GAME-IDX) TO TRUE
+                           EXIT SECTION
+                       WHEN PROFILE-TRUST-PASCH(OPP-IDX)
+                           IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) = 2
+                              AND DICE-2 IN ANNOUNCED-DICE(GAME-IDX) = 1
+                               SET WANT-TO-SEE(GAME-IDX) TO TRUE
+                           END-IF
+                           EXIT SECTION
+                       END-EVALUATE
+               END-SEARCH
            END-IF
-           
-           SET DICE-1 IN ROLLED-DICE TO 2
-           SET DICE-2 IN ROLLED-DICE TO 2
+
+           SET DICE-1 IN ROLLED-DICE(GAME-IDX) TO 2
+           SET DICE-2 IN ROLLED-DICE(GAME-IDX) TO 2
 
            Perform CompareDice
-           
-           IF DICE-1 IN ANNOUNCED-DICE > 6
-               SET WANT-TO-SEE TO TRUE
+
+           IF DICE-1 IN ANNOUNCED-DICE(GAME-IDX) >
+                                                  PARM-ALWAYS-SEE-CUTOFF
+               SET WANT-TO-SEE(GAME-IDX) TO TRUE
                EXIT SECTION
            END-IF
 
-           IF NOT ROLLED-GREATER
-               SET WANT-TO-SEE TO TRUE
+           IF NOT ROLLED-GREATER(GAME-IDX)
+               SET WANT-TO-SEE(GAME-IDX) TO TRUE
                EXIT SECTION
            END-IF
 
-           SET DICE-1 IN ROLLED-DICE TO 6
-           SET DICE-2 IN ROLLED-DICE TO 4
+           SET DICE-1 IN ROLLED-DICE(GAME-IDX) TO PARM-COMPARISON-DICE-1
+           SET DICE-2 IN ROLLED-DICE(GAME-IDX) TO PARM-COMPARISON-DICE-2
 
            Perform CompareDice
 
-           IF DICE-1 IN LAST-ANNOUNCED-DICE > 0
-               SET DICE-1 IN DICE-VALUE TO 
-                   DICE-1 IN LAST-ANNOUNCED-DICE
-               SET DICE-2 IN DICE-VALUE TO
-                   DICE-2 IN LAST-ANNOUNCED-DICE
-               PERFORM AddOneToDice
-
-               IF NOT ROLLED-GREATER AND
-                 DICE-VALUE = ANNOUNCED-DICE
-                   SET WANT-TO-SEE TO TRUE
+      *    Not just "did they only bump it by one since last time" -
+      *    has this player been climbing by exactly one every single
+      *    announcement this round? A habitual one-at-a-time bluffer
+      *    looks the same on any single step, but the full history
+      *    tells them apart from someone who only just slowed down.
+           IF GAME-ANNOUNCEMENT-COUNT(GAME-IDX) > 1
+               PERFORM CHECK-STEADY-CLIMB
+               IF STEADY-CLIMB AND NOT ROLLED-GREATER(GAME-IDX)
+                   SET WANT-TO-SEE(GAME-IDX) TO TRUE
                    EXIT SECTION
                END-IF
            END-IF
-           
 
            EXIT.
 
+       CHECK-STEADY-CLIMB SECTION.
+           SET STEADY-CLIMB TO TRUE
+           PERFORM VARYING ANN-IDX FROM 1 BY 1
+               UNTIL ANN-IDX > GAME-ANNOUNCEMENT-COUNT(GAME-IDX) - 1
+               MOVE ANNOUNCEMENT-HISTORY(GAME-IDX, ANN-IDX)
+                   TO DICE-VALUE
+               PERFORM AddOneToDice
+               IF DICE-VALUE NOT =
+                   ANNOUNCEMENT-HISTORY(GAME-IDX, ANN-IDX + 1)
+                   MOVE 0 TO STEADY-CLIMB-FLAG
+               END-IF
+           END-PERFORM
+           EXIT.
+
+
+       LOG-DECISION SECTION.
+           INITIALIZE GAME-DECISION-LOG-RECORD
+           MOVE TOKEN             TO LOG-TOKEN
+           MOVE GAME-LAST-PLAYER(GAME-IDX) TO LOG-OPPONENT
+           MOVE COMMAND            TO LOG-COMMAND
+           MOVE ANNOUNCED-DICE(GAME-IDX) TO LOG-ANNOUNCED-DICE
+      *    ROLLED-DICE/DICE-COMPARISON/DECISION-SEE only mean something
+      *    once a YOUR-TURN or ROLLED decision has actually run this
+      *    call - an ANNOUNCED event never touches them, so leave the
+      *    log fields at their INITIALIZEd zero rather than reporting
+      *    whatever this table's last real decision happened to be.
+           IF YOUR-TURN OR ROLLED
+               MOVE ROLLED-DICE(GAME-IDX)     TO LOG-ROLLED-DICE
+               MOVE DICE-COMPARISON(GAME-IDX) TO LOG-DICE-COMPARISON
+               MOVE DECISION-SEE(GAME-IDX)    TO LOG-DECISION-SEE
+           END-IF
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+
+           OPEN EXTEND GAME-DECISION-LOG-FILE
+           IF NOT DECISION-LOG-OK
+               OPEN OUTPUT GAME-DECISION-LOG-FILE
+           END-IF
+           WRITE GAME-DECISION-LOG-RECORD
+           CLOSE GAME-DECISION-LOG-FILE
+           EXIT.
 
        SwapRolledDice SECTION.
-           MOVE DICE-1 IN ROLLED-DICE  TO ONE-DIE
-           MOVE DICE-2 IN ROLLED-DICE  TO DICE-1 IN ROLLED-DICE
-           MOVE ONE-DIE TO DICE-2 IN ROLLED-DICE
+           MOVE DICE-1 IN ROLLED-DICE(GAME-IDX)  TO ONE-DIE
+           MOVE DICE-2 IN ROLLED-DICE(GAME-IDX)  TO
+                                     DICE-1 IN ROLLED-DICE(GAME-IDX)
+           MOVE ONE-DIE TO DICE-2 IN ROLLED-DICE(GAME-IDX)
            EXIT.
 
        END PROGRAM MUFFINBO.
