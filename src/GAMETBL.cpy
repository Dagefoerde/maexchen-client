@@ -0,0 +1,35 @@
+      *****************************************************************
+      *  GAME-TABLE-ENTRY - one table's round memory, keyed by TOKEN,
+      *  so a single run unit can follow several tables at once
+      *  without one table's ANNOUNCED/ROLLED history clobbering
+      *  another's. ANNOUNCEMENT-HISTORY keeps every announcement made
+      *  so far this round (not just the immediately preceding one) so
+      *  DecideSee can reason about the whole climb, not one step of it.
+      *****************************************************************
+           05 GAME-TABLE-ENTRY OCCURS 1 TO 50 TIMES
+                   DEPENDING ON WS-GAME-COUNT
+                   INDEXED BY GAME-IDX.
+             07 GAME-TOKEN PIC X(36).
+             07 GAME-LAST-PLAYER PIC X(20).
+             07 ANNOUNCED-DICE.
+               09 DICE-1 PIC 9.
+               09 FILLER PIC X.
+               09 DICE-2 PIC 9.
+             07 LAST-ANNOUNCED-DICE.
+               09 DICE-1 PIC 9.
+               09 FILLER PIC X.
+               09 DICE-2 PIC 9.
+             07 GAME-ANNOUNCEMENT-COUNT PIC 9(2) VALUE 0.
+             07 ANNOUNCEMENT-HISTORY OCCURS 21 TIMES
+                     INDEXED BY ANN-IDX.
+               09 DICE-1 PIC 9.
+               09 FILLER PIC X.
+               09 DICE-2 PIC 9.
+             07 ROLLED-DICE.
+               09 DICE-1 PIC 9.
+               09 FILLER PIC X.
+               09 DICE-2 PIC 9.
+             07 DICE-COMPARISON PIC 9.
+               88 ROLLED-GREATER VALUE 1.
+             07 DECISION-SEE PIC 9.
+               88 WANT-TO-SEE VALUE 1.
