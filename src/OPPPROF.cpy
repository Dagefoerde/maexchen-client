@@ -0,0 +1,17 @@
+      *****************************************************************
+      *  OPPONENT-PROFILE-TABLE - per-opponent standing rules for
+      *  DecideSee, loaded once per run from OPPONENT-PROFILE-FILE.
+      *  PROFILE-RULE codes:
+      *    "R" - always ROLL against this player, never SEE
+      *    "S" - habitual bluffer, always SEE against this player
+      *    "P" - trusted to never push an announcement above a Pasch,
+      *          so only SEE once they announce past a Pasch (Maexchen)
+      *****************************************************************
+           05 OPPONENT-PROFILE-ENTRY
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-PROFILE-COUNT
+                   INDEXED BY OPP-IDX.
+             07 PROFILE-PLAYER-NAME PIC X(20).
+             07 PROFILE-RULE        PIC X.
+               88 PROFILE-ALWAYS-ROLL VALUE "R".
+               88 PROFILE-ALWAYS-SEE  VALUE "S".
+               88 PROFILE-TRUST-PASCH VALUE "P".
