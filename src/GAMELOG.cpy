@@ -0,0 +1,26 @@
+      *****************************************************************
+      *  GAME-DECISION-LOG-RECORD - one line per decision point, kept
+      *  so a table's dispute can be reconstructed after the fact.
+      *  Shared between MUFFINBO (writer) and GAMEREP (reader).
+      *****************************************************************
+           05 LOG-TOKEN              PIC X(36).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-OPPONENT           PIC X(20).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-COMMAND            PIC X(32).
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-ANNOUNCED-DICE.
+             07 LOG-ANNOUNCED-DICE-1 PIC 9.
+             07 FILLER               PIC X.
+             07 LOG-ANNOUNCED-DICE-2 PIC 9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-ROLLED-DICE.
+             07 LOG-ROLLED-DICE-1    PIC 9.
+             07 FILLER               PIC X.
+             07 LOG-ROLLED-DICE-2    PIC 9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-DICE-COMPARISON    PIC 9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-DECISION-SEE       PIC 9.
+           05 FILLER                 PIC X VALUE SPACE.
+           05 LOG-TIMESTAMP          PIC X(26).
