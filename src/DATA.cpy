@@ -0,0 +1,7 @@
+      *****************************************************************
+      *  BOT-PARAMETERS - message exchanged between the Maexchen
+      *  server and the client bot. One inbound server message in,
+      *  one outbound bot message out, per call.
+      *****************************************************************
+           05 SERVER-MESSAGE        PIC X(100).
+           05 MESSAGE-TO-SERVER     PIC X(100).
