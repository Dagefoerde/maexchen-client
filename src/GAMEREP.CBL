@@ -0,0 +1,164 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMEREP.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAME-DECISION-LOG-FILE ASSIGN TO "GAMEDLOG"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DECISION-LOG-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAME-DECISION-LOG-FILE.
+       01  GAME-DECISION-LOG-RECORD.
+         COPY GAMELOG.
+       WORKING-STORAGE SECTION.
+       01 WS-DECISION-LOG-STATUS PIC XX.
+         88 DECISION-LOG-OK VALUE "00".
+         88 DECISION-LOG-EOF VALUE "10".
+       01 WS-OPPONENT-COUNT PIC 9(4) VALUE 0.
+       01 OPPONENT-STATS-TABLE.
+           05 OPPONENT-STATS
+                   OCCURS 1 TO 50 TIMES DEPENDING ON WS-OPPONENT-COUNT
+                   INDEXED BY STATS-IDX.
+             07 STATS-OPPONENT          PIC X(20).
+             07 STATS-SEE-COUNT         PIC 9(6) VALUE 0.
+             07 STATS-ROLL-COUNT        PIC 9(6) VALUE 0.
+             07 STATS-ANNOUNCE-COUNT    PIC 9(6) VALUE 0.
+             07 STATS-ANNOUNCEMENT-SUM  PIC 9(8) VALUE 0.
+             07 STATS-SEE-WITH-ANNO     PIC 9(6) VALUE 0.
+       01 WS-FOUND-IDX                  PIC 9(4).
+       01 WS-ANNOUNCEMENT-VALUE         PIC 9(2).
+       01 WS-AVERAGE-ANNOUNCEMENT       PIC Z9.99.
+       01 WS-TOTAL-SEE                  PIC 9(6) VALUE 0.
+       01 WS-TOTAL-ROLL                 PIC 9(6) VALUE 0.
+       01 WS-TOTAL-ANNOUNCE             PIC 9(6) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH SECTION.
+           OPEN INPUT GAME-DECISION-LOG-FILE
+           IF NOT DECISION-LOG-OK
+               DISPLAY "GAMEREP: unable to open GAMEDLOG, status "
+                       WS-DECISION-LOG-STATUS
+               GOBACK
+           END-IF
+
+           PERFORM UNTIL DECISION-LOG-EOF
+               READ GAME-DECISION-LOG-FILE
+                   AT END
+                       SET DECISION-LOG-EOF TO TRUE
+                   NOT AT END
+                       PERFORM ACCUMULATE-DECISION
+               END-READ
+           END-PERFORM
+           CLOSE GAME-DECISION-LOG-FILE
+
+           PERFORM PRINT-REPORT
+           GOBACK.
+
+       ACCUMULATE-DECISION SECTION.
+      *    Only YOUR TURN/ROLLED rows contribute stats - an ANNOUNCED
+      *    row (every announcement by every player, bot included) has
+      *    no decision of its own to count, so it must not add a
+      *    spurious zero-activity opponent entry to the table.
+           EVALUATE TRUE
+           WHEN LOG-COMMAND = "YOUR TURN"
+               PERFORM FIND-OR-ADD-OPPONENT
+               IF LOG-DECISION-SEE = 1
+                   ADD 1 TO STATS-SEE-COUNT(WS-FOUND-IDX)
+                   ADD 1 TO WS-TOTAL-SEE
+                   PERFORM RANK-ANNOUNCEMENT
+                   ADD WS-ANNOUNCEMENT-VALUE TO
+                       STATS-ANNOUNCEMENT-SUM(WS-FOUND-IDX)
+                   ADD 1 TO STATS-SEE-WITH-ANNO(WS-FOUND-IDX)
+               ELSE
+                   ADD 1 TO STATS-ROLL-COUNT(WS-FOUND-IDX)
+                   ADD 1 TO WS-TOTAL-ROLL
+               END-IF
+           WHEN LOG-COMMAND = "ROLLED"
+               PERFORM FIND-OR-ADD-OPPONENT
+               ADD 1 TO STATS-ANNOUNCE-COUNT(WS-FOUND-IDX)
+               ADD 1 TO WS-TOTAL-ANNOUNCE
+           END-EVALUATE
+           EXIT.
+
+      *    Mirrors the game's own rank ordering (ordinary rolls below
+      *    every Pasch, every Pasch below Maexchen) instead of the raw
+      *    dice digits, which rank Maexchen ("2 1") below almost
+      *    everything else in the round.
+       RANK-ANNOUNCEMENT SECTION.
+           EVALUATE TRUE
+               WHEN LOG-ANNOUNCED-DICE-1 = 2
+                       AND LOG-ANNOUNCED-DICE-2 = 1
+                   MOVE 99 TO WS-ANNOUNCEMENT-VALUE
+               WHEN LOG-ANNOUNCED-DICE-1 = LOG-ANNOUNCED-DICE-2
+                   COMPUTE WS-ANNOUNCEMENT-VALUE =
+                       80 + LOG-ANNOUNCED-DICE-1
+               WHEN OTHER
+                   COMPUTE WS-ANNOUNCEMENT-VALUE =
+                       LOG-ANNOUNCED-DICE-1 * 10 + LOG-ANNOUNCED-DICE-2
+           END-EVALUATE
+           EXIT.
+
+       FIND-OR-ADD-OPPONENT SECTION.
+           MOVE 0 TO WS-FOUND-IDX
+           IF WS-OPPONENT-COUNT > 0
+               SET STATS-IDX TO 1
+               SEARCH OPPONENT-STATS
+                   AT END
+                       CONTINUE
+                   WHEN STATS-OPPONENT(STATS-IDX) = LOG-OPPONENT
+                       SET WS-FOUND-IDX TO STATS-IDX
+               END-SEARCH
+           END-IF
+
+           IF WS-FOUND-IDX = 0
+               ADD 1 TO WS-OPPONENT-COUNT
+               MOVE WS-OPPONENT-COUNT TO WS-FOUND-IDX
+               MOVE LOG-OPPONENT TO STATS-OPPONENT(WS-FOUND-IDX)
+           END-IF
+           EXIT.
+
+       PRINT-REPORT SECTION.
+           DISPLAY "==================================================="
+           DISPLAY "MUFFINBO end-of-night decision-mix report"
+           DISPLAY "==================================================="
+           DISPLAY "Note: the server protocol modelled by this client"
+           DISPLAY "has no round-result message, so win/loss counts are"
+           DISPLAY "not derivable from GAME-DECISION-LOG and are not"
+           DISPLAY "reported here."
+           DISPLAY " "
+
+           IF WS-OPPONENT-COUNT = 0
+               DISPLAY "No decisions logged."
+           ELSE
+               SET STATS-IDX TO 1
+               PERFORM VARYING STATS-IDX FROM 1 BY 1
+                       UNTIL STATS-IDX > WS-OPPONENT-COUNT
+                   PERFORM PRINT-OPPONENT-LINE
+               END-PERFORM
+           END-IF
+
+           DISPLAY " "
+           DISPLAY "Totals: SEE=" WS-TOTAL-SEE
+                   " ROLL=" WS-TOTAL-ROLL
+                   " ANNOUNCE=" WS-TOTAL-ANNOUNCE
+           EXIT.
+
+       PRINT-OPPONENT-LINE SECTION.
+           IF STATS-SEE-WITH-ANNO(STATS-IDX) > 0
+               COMPUTE WS-AVERAGE-ANNOUNCEMENT ROUNDED =
+                   STATS-ANNOUNCEMENT-SUM(STATS-IDX) /
+                   STATS-SEE-WITH-ANNO(STATS-IDX)
+           ELSE
+               MOVE ZERO TO WS-AVERAGE-ANNOUNCEMENT
+           END-IF
+
+           DISPLAY "Opponent: " STATS-OPPONENT(STATS-IDX)
+           DISPLAY "  SEE calls      : " STATS-SEE-COUNT(STATS-IDX)
+           DISPLAY "  ROLL calls     : " STATS-ROLL-COUNT(STATS-IDX)
+           DISPLAY "  ANNOUNCE calls : " STATS-ANNOUNCE-COUNT(STATS-IDX)
+           DISPLAY "  Avg announcement before SEE : "
+                   WS-AVERAGE-ANNOUNCEMENT
+           EXIT.
+
+       END PROGRAM GAMEREP.
