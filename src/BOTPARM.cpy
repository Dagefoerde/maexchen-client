@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  BOT-TUNING-PARAMETERS - aggressiveness knobs read once per
+      *  run from BOT-PARAMETER-FILE, so a tournament can be dialled
+      *  up or down without recompiling MUFFINBO.
+      *****************************************************************
+      *    defaults below match the constants this replaces, used
+      *    until/unless BOT-PARAMETER-FILE supplies a record.
+           05 PARM-RANDOM-ADD-THRESHOLD USAGE COMP-2 VALUE 0.3.
+           05 PARM-ALWAYS-SEE-CUTOFF    PIC 9 VALUE 6.
+           05 PARM-COMPARISON-DICE.
+             07 PARM-COMPARISON-DICE-1  PIC 9 VALUE 6.
+             07 FILLER                  PIC X VALUE SPACE.
+             07 PARM-COMPARISON-DICE-2  PIC 9 VALUE 4.
