@@ -0,0 +1,105 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. NIGHTRUN.
+      *****************************************************************
+      *  NIGHTRUN - unattended batch driver for a league night.
+      *  Reads LEAGUECF for the tables/tokens to join, forwards
+      *  whatever the server sends for the night from GAMEIN to
+      *  MUFFINBO one message at a time, then runs GAMEREP so the
+      *  night's decision-mix summary is ready without anyone
+      *  watching a terminal while it plays.
+      *****************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CONTROL-FILE ASSIGN TO "LEAGUECF"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+           SELECT INBOUND-FILE ASSIGN TO "GAMEIN"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-INBOUND-FILE-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CONTROL-FILE.
+       01  CONTROL-RECORD.
+           05 CTL-TOKEN PIC X(36).
+       FD  INBOUND-FILE.
+       01  INBOUND-RECORD.
+           05 IN-SERVER-MESSAGE PIC X(100).
+       WORKING-STORAGE SECTION.
+       01 WS-CONTROL-FILE-STATUS PIC XX.
+         88 CONTROL-FILE-OK  VALUE "00".
+         88 CONTROL-FILE-EOF VALUE "10".
+       01 WS-INBOUND-FILE-STATUS PIC XX.
+         88 INBOUND-FILE-OK  VALUE "00".
+         88 INBOUND-FILE-EOF VALUE "10".
+       01 WS-TOKENS-JOINED     PIC 9(6) VALUE 0.
+       01 WS-ROUNDS-PROCESSED  PIC 9(6) VALUE 0.
+       01 BOT-PARAMETERS.
+         COPY DATA.
+
+       PROCEDURE DIVISION.
+       MAIN-PARAGRAPH SECTION.
+           DISPLAY "NIGHTRUN: starting unattended MUFFINBO league run"
+           PERFORM JOIN-CONTROLLED-TABLES
+           PERFORM PROCESS-INBOUND-MESSAGES
+           DISPLAY "NIGHTRUN: " WS-TOKENS-JOINED
+                   " table(s) joined, " WS-ROUNDS-PROCESSED
+                   " server message(s) handled"
+           DISPLAY "NIGHTRUN: end-of-night summary follows"
+           CALL "GAMEREP"
+           GOBACK.
+
+       JOIN-CONTROLLED-TABLES SECTION.
+           OPEN INPUT CONTROL-FILE
+           IF NOT CONTROL-FILE-OK
+               DISPLAY "NIGHTRUN: no LEAGUECF control file, "
+                       "nothing to join"
+           ELSE
+               PERFORM UNTIL CONTROL-FILE-EOF
+                   READ CONTROL-FILE
+                       AT END
+                           SET CONTROL-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM JOIN-ONE-TABLE
+                   END-READ
+               END-PERFORM
+               CLOSE CONTROL-FILE
+           END-IF
+           EXIT.
+
+       JOIN-ONE-TABLE SECTION.
+           ADD 1 TO WS-TOKENS-JOINED
+           INITIALIZE BOT-PARAMETERS
+           STRING "ROUND STARTING;" DELIMITED BY SIZE
+                  CTL-TOKEN         DELIMITED BY SIZE
+             INTO SERVER-MESSAGE
+           CALL "MUFFINBO" USING BOT-PARAMETERS
+           DISPLAY "NIGHTRUN: joined table " CTL-TOKEN
+                   " -> " MESSAGE-TO-SERVER
+           EXIT.
+
+       PROCESS-INBOUND-MESSAGES SECTION.
+           OPEN INPUT INBOUND-FILE
+           IF NOT INBOUND-FILE-OK
+               DISPLAY "NIGHTRUN: no GAMEIN message feed for this run"
+           ELSE
+               PERFORM UNTIL INBOUND-FILE-EOF
+                   READ INBOUND-FILE
+                       AT END
+                           SET INBOUND-FILE-EOF TO TRUE
+                       NOT AT END
+                           PERFORM HANDLE-ONE-INBOUND-MESSAGE
+                   END-READ
+               END-PERFORM
+               CLOSE INBOUND-FILE
+           END-IF
+           EXIT.
+
+       HANDLE-ONE-INBOUND-MESSAGE SECTION.
+           ADD 1 TO WS-ROUNDS-PROCESSED
+           INITIALIZE BOT-PARAMETERS
+           MOVE IN-SERVER-MESSAGE TO SERVER-MESSAGE
+           CALL "MUFFINBO" USING BOT-PARAMETERS
+           EXIT.
+
+       END PROGRAM NIGHTRUN.
